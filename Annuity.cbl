@@ -1,34 +1,344 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANNUITY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-REQUEST-FILE ASSIGN TO "LOANREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOAN-REQUEST-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRINT-FILE-STATUS.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-ID
+               FILE STATUS IS LOAN-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLIFACE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-INTERFACE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD LOAN-REQUEST-FILE.
+       01 LR-RECORD.
+           05 LR-LOAN-ID           PIC X(6).
+           05 LR-BORROWER-REF      PIC X(10).
+           05 LR-LOAN-AMOUNT      PIC 9(9)V99.
+           05 LR-INTEREST-RATE    PIC 999V999.
+           05 LR-YEARS            PIC 999.
+           05 LR-FREQUENCY        PIC 9.
+           05 LR-EXTRA-PAYMENT    PIC 9(7)V99.
+           05 LR-LUMP-SUM-AMOUNT  PIC 9(7)V99.
+           05 LR-LUMP-SUM-PERIOD  PIC 9(5).
+       FD PRINT-FILE.
+       01 RPT-RECORD               PIC X(132).
+       FD LOAN-MASTER-FILE.
+       01 LM-RECORD.
+           05 LM-LOAN-ID            PIC X(6).
+           05 LM-BORROWER-REF       PIC X(10).
+           05 LM-TOTAL-LOAN         PIC 9(9)V99.
+           05 LM-INTEREST-RATE      PIC 999V999.
+           05 LM-YEARS              PIC 999.
+           05 LM-FREQUENCY          PIC 9.
+           05 LM-ORIGINATION-DATE   PIC 9(8).
+       FD CHECKPOINT-FILE.
+       01 CP-RECORD.
+           05 CP-LAST-RECORD-NUM    PIC 9(6).
+           05 CP-LAST-LOAN-ID       PIC X(6).
+           05 CP-LAST-PAGE-COUNT    PIC 9(4).
+       FD GL-INTERFACE-FILE.
+       01 GL-RECORD                PIC X(80).
        WORKING-STORAGE SECTION.
+       01 LOAN-MASTER-STATUS PIC XX   VALUE '00'.
+       01 LOOKUP-LOAN-ID     PIC X(6) VALUE SPACES.
+       01 RUN-ACTION         PIC X    VALUE 'N'.
+       01 LOAN-REQUEST-STATUS PIC XX    VALUE '00'.
+       01 PRINT-FILE-STATUS  PIC XX     VALUE '00'.
+       01 RUN-MODE          PIC X       VALUE 'I'.
+       01 BATCH-EOF-FLAG    PIC X       VALUE 'N'.
+       01 RPT-LINE           PIC X(132) VALUE SPACES.
+       01 RPT-LINE-COUNT     PIC 99     VALUE ZERO.
+       01 RPT-PAGE-COUNT     PIC 9(4)   VALUE ZERO.
+       01 RPT-LINES-PER-PAGE PIC 99     VALUE 50.
+       01 RPT-PAGE-COUNT-D   PIC ZZZ9   VALUE ZERO.
        01 TOTAL-LOAN       PIC Z(9).99 VALUE ZERO.
        01 TOTAL-LOAN-CALC  PIC 9(9)V99 VALUE ZERO.
        01 INTEREST-RATE  PIC ZZZ.999 VALUE ZERO. 
        01 INTEREST-RATE-CALC PIC 999V999 VALUE ZERO.
        01 INTEREST-RATEP PIC 999V99  VALUE ZERO.
-       01 MONTHS           PIC 999     VALUE ZERO.
+       01 MONTHS           PIC 9(5)    VALUE ZERO.
+       01 PAYMENT-FREQUENCY   PIC 9        VALUE 1.
+       01 PERIODS-PER-YEAR    PIC 999      VALUE 12.
+       01 RATE-PER-PERIOD     PIC 9V9(9)   VALUE ZERO.
        01 YEARS            PIC ZZZ     VALUE ZERO.
        01 YEARS-CALC       PIC 999     VALUE ZERO.
        01 MONTHLY-PAYMENT  PIC Z(8)9.99     VALUE ZERO.
        01 MONTHLY-PAYMENT-CALC   PIC 9(9)V99 .
        01 COUNTER       PIC 999     VALUE ZERO.
        01 INPUT-FLAG       PIC X       VALUE 'N'.
+       01 LOAN-BALANCE        PIC 9(9)V99 VALUE ZERO.
+       01 LOAN-BALANCE-D      PIC Z(8)9.99 VALUE ZERO.
+       01 INTEREST-PORTION    PIC 9(7)V99 VALUE ZERO.
+       01 INTEREST-PORTION-D  PIC Z(6)9.99 VALUE ZERO.
+       01 PRINCIPAL-PORTION   PIC 9(7)V99 VALUE ZERO.
+       01 PRINCIPAL-PORTION-D PIC Z(6)9.99 VALUE ZERO.
+       01 PAYMENT-NUM         PIC 9(5)     VALUE ZERO.
+       01 YEAR-COUNTER        PIC 999      VALUE ZERO.
+       01 PERIOD-IN-YEAR      PIC 999      VALUE ZERO.
+       01 TOTAL-PRINCIPAL-PAID PIC 9(9)V99 VALUE ZERO.
+       01 RECONCILE-DIFF       PIC S9(7)V99 VALUE ZERO.
+       01 RECONCILE-DIFF-D     PIC -(7)9.99 VALUE ZERO.
+       01 EXTRA-PAYMENT-IN    PIC Z(6)9.99 VALUE ZERO.
+       01 EXTRA-PAYMENT       PIC 9(7)V99  VALUE ZERO.
+       01 LUMP-SUM-AMOUNT-IN  PIC Z(6)9.99 VALUE ZERO.
+       01 LUMP-SUM-AMOUNT     PIC 9(7)V99  VALUE ZERO.
+       01 LUMP-SUM-PERIOD-IN  PIC Z(4)9    VALUE ZERO.
+       01 LUMP-SUM-PERIOD     PIC 9(5)     VALUE ZERO.
+       01 ORIG-TOTAL-INTEREST PIC 9(9)V99  VALUE ZERO.
+       01 WHATIF-BALANCE      PIC 9(9)V99  VALUE ZERO.
+       01 WHATIF-PAYMENT      PIC 9(9)V99  VALUE ZERO.
+       01 WHATIF-INTEREST     PIC 9(7)V99  VALUE ZERO.
+       01 WHATIF-PRINCIPAL    PIC 9(7)V99  VALUE ZERO.
+       01 WHATIF-PERIOD-NUM   PIC 9(5)     VALUE ZERO.
+       01 WHATIF-PERIOD-NUM-D PIC Z(4)9    VALUE ZERO.
+       01 WHATIF-TOTAL-INTEREST   PIC 9(9)V99 VALUE ZERO.
+       01 WHATIF-TOTAL-INTEREST-D PIC Z(7)9.99 VALUE ZERO.
+       01 PERIODS-SAVED       PIC S9(5)    VALUE ZERO.
+       01 PERIODS-SAVED-D     PIC Z(4)9    VALUE ZERO.
+       01 INTEREST-SAVED      PIC S9(9)V99 VALUE ZERO.
+       01 INTEREST-SAVED-D    PIC -(7)9.99 VALUE ZERO.
+       01 CURRENT-LOAN-ID         PIC X(6)  VALUE SPACES.
+       01 CURRENT-BORROWER-REF    PIC X(10) VALUE SPACES.
+       01 CHECKPOINT-STATUS       PIC XX     VALUE '00'.
+       01 CHECKPOINT-INTERVAL     PIC 99     VALUE 1.
+       01 RECORDS-SINCE-CHECKPOINT PIC 99    VALUE ZERO.
+       01 RECORD-NUM              PIC 9(6)   VALUE ZERO.
+       01 RESTART-SKIP-COUNT      PIC 9(6)   VALUE ZERO.
+       01 GL-INTERFACE-STATUS     PIC XX     VALUE '00'.
+       01 GL-LINE                 PIC X(80)  VALUE SPACES.
+       01 COMPARE-OPTION-COUNT    PIC 9      VALUE ZERO.
+       01 COMPARE-IDX             PIC 9      VALUE ZERO.
+       01 COMPARE-PERIOD          PIC 9(5)   VALUE ZERO.
+       01 COMPARE-PERIOD-D        PIC Z(4)9  VALUE ZERO.
+       01 COMPARE-MAX-MONTHS      PIC 9(5)   VALUE ZERO.
+       01 COMPARE-ENTRIES.
+           05 COMPARE-ENTRY OCCURS 4 TIMES.
+              10 CMP-INTEREST-RATE-CALC PIC 999V999 VALUE ZERO.
+              10 CMP-YEARS-CALC         PIC 999     VALUE ZERO.
+              10 CMP-FREQUENCY          PIC 9       VALUE ZERO.
+              10 CMP-PERIODS-PER-YEAR   PIC 999     VALUE ZERO.
+              10 CMP-RATE-PER-PERIOD    PIC 9V9(9)  VALUE ZERO.
+              10 CMP-MONTHS             PIC 9(5)    VALUE ZERO.
+              10 CMP-PAYMENT-CALC       PIC 9(9)V99 VALUE ZERO.
+              10 CMP-BALANCE            PIC 9(9)V99 VALUE ZERO.
+              10 CMP-INTEREST-PORTION   PIC 9(7)V99 VALUE ZERO.
+              10 CMP-TOTAL-INTEREST     PIC 9(9)V99 VALUE ZERO.
+              10 CMP-COL-TEXT           PIC X(30)   VALUE SPACES.
+              10 CMP-INTEREST-RATE-D    PIC ZZZ.999 VALUE ZERO.
+              10 CMP-YEARS-D            PIC ZZZ     VALUE ZERO.
+              10 CMP-PAYMENT-D          PIC Z(8)9.99 VALUE ZERO.
+              10 CMP-TOTAL-INTEREST-D   PIC Z(7)9.99 VALUE ZERO.
+              10 CMP-BALANCE-D          PIC Z(8)9.99 VALUE ZERO.
        PROCEDURE DIVISION.
       *    MOVE 10000 TO TOTAL-LOAN
       *    MOVE 5.0 TO INTEREST-RATE
       *    MOVE 5 TO YEARS
            DISPLAY 'Welcome to Sergios annuity'
-           DISPLAY 'Enter the total loan amount: '
-           PERFORM GET-LOAN-AMOUNT
-           DISPLAY 'Enter the interest rate (%): '
-           PERFORM GET-INTEREST-RATE
-           DISPLAY 'Enter the number of years: '
-           PERFORM GET-LOAN-YEARS
-           PERFORM REPORT-ANNUITY
+           PERFORM DETERMINE-RUN-MODE
+           PERFORM OPEN-LOAN-MASTER
+           IF RUN-MODE = 'B'
+              PERFORM LOAD-CHECKPOINT
+              PERFORM OPEN-REPORT-FILES
+              PERFORM BATCH-PROCESS-LOAN-REQUESTS
+           ELSE
+              DISPLAY 'New loan, lookup an existing one, or '
+              'compare terms (N/L/C): '
+              ACCEPT RUN-ACTION
+              IF RUN-ACTION = 'L' OR RUN-ACTION = 'l'
+                 PERFORM LOOKUP-LOAN
+              ELSE
+              IF RUN-ACTION = 'C' OR RUN-ACTION = 'c'
+                 PERFORM OPEN-REPORT-FILES
+                 PERFORM COMPARE-LOAN-TERMS
+              ELSE
+                 PERFORM OPEN-REPORT-FILES
+                 DISPLAY 'Enter the total loan amount: '
+                 PERFORM GET-LOAN-AMOUNT
+                 DISPLAY 'Enter the interest rate (%): '
+                 PERFORM GET-INTEREST-RATE
+                 DISPLAY 'Enter the number of years: '
+                 PERFORM GET-LOAN-YEARS
+                 DISPLAY 'Payment frequency - 1 Monthly 2 Bi-Weekly'
+                 ' 3 Quarterly: '
+                 PERFORM GET-PAYMENT-FREQUENCY
+                 PERFORM GET-EXTRA-PAYMENT
+                 DISPLAY 'Enter a loan ID (6 characters): '
+                 ACCEPT CURRENT-LOAN-ID
+                 DISPLAY 'Enter the borrower reference: '
+                 ACCEPT CURRENT-BORROWER-REF
+                 PERFORM REPORT-ANNUITY
+                 PERFORM SAVE-LOAN-MASTER
+              END-IF
+              END-IF
+           END-IF
+           CLOSE PRINT-FILE
+           CLOSE GL-INTERFACE-FILE
+           CLOSE LOAN-MASTER-FILE
 
            GOBACK.
 
+       OPEN-REPORT-FILES.
+           IF RESTART-SKIP-COUNT > ZERO
+              OPEN EXTEND PRINT-FILE
+              OPEN EXTEND GL-INTERFACE-FILE
+           ELSE
+              OPEN OUTPUT PRINT-FILE
+              OPEN OUTPUT GL-INTERFACE-FILE
+              PERFORM WRITE-GL-HEADER
+           END-IF
+           IF PRINT-FILE-STATUS NOT = '00'
+              DISPLAY 'RPTOUT OPEN ERROR - STATUS ' PRINT-FILE-STATUS
+              STOP RUN
+           END-IF
+           IF GL-INTERFACE-STATUS NOT = '00'
+              DISPLAY 'GLIFACE OPEN ERROR - STATUS ' GL-INTERFACE-STATUS
+              STOP RUN
+           END-IF.
+
+       OPEN-LOAN-MASTER.
+           OPEN I-O LOAN-MASTER-FILE
+           IF LOAN-MASTER-STATUS = '35'
+              OPEN OUTPUT LOAN-MASTER-FILE
+              CLOSE LOAN-MASTER-FILE
+              OPEN I-O LOAN-MASTER-FILE
+           END-IF.
+
+       LOOKUP-LOAN.
+           DISPLAY 'Enter the loan ID to look up: '
+           ACCEPT LOOKUP-LOAN-ID
+           MOVE LOOKUP-LOAN-ID TO LM-LOAN-ID
+           READ LOAN-MASTER-FILE
+              INVALID KEY
+                 DISPLAY 'No loan found for ID ' LOOKUP-LOAN-ID
+              NOT INVALID KEY
+                 DISPLAY 'Loan ID: ' LM-LOAN-ID
+                 ' Borrower: ' LM-BORROWER-REF
+                 DISPLAY 'Amount: ' LM-TOTAL-LOAN
+                 ' Rate: ' LM-INTEREST-RATE
+                 ' Years: ' LM-YEARS
+                 ' Frequency: ' LM-FREQUENCY
+                 DISPLAY 'Originated: ' LM-ORIGINATION-DATE
+           END-READ.
+
+       SAVE-LOAN-MASTER.
+           MOVE CURRENT-LOAN-ID TO LM-LOAN-ID
+           MOVE CURRENT-BORROWER-REF TO LM-BORROWER-REF
+           MOVE TOTAL-LOAN-CALC TO LM-TOTAL-LOAN
+           MOVE INTEREST-RATE-CALC TO LM-INTEREST-RATE
+           MOVE YEARS-CALC TO LM-YEARS
+           MOVE PAYMENT-FREQUENCY TO LM-FREQUENCY
+           ACCEPT LM-ORIGINATION-DATE FROM DATE YYYYMMDD
+           WRITE LM-RECORD
+              INVALID KEY
+                 REWRITE LM-RECORD
+           END-WRITE.
+
+       DETERMINE-RUN-MODE.
+           OPEN INPUT LOAN-REQUEST-FILE
+           IF LOAN-REQUEST-STATUS = '00'
+              MOVE 'B' TO RUN-MODE
+              CLOSE LOAN-REQUEST-FILE
+           ELSE
+              MOVE 'I' TO RUN-MODE
+           END-IF.
+
+       BATCH-PROCESS-LOAN-REQUESTS.
+           DISPLAY 'Batch mode - processing LOANREQ'
+           IF RESTART-SKIP-COUNT > ZERO
+              DISPLAY 'Restarting after checkpoint - skipping '
+              'the first ' RESTART-SKIP-COUNT ' record(s) already '
+              'processed'
+           END-IF
+           OPEN INPUT LOAN-REQUEST-FILE
+           MOVE 'N' TO BATCH-EOF-FLAG
+           MOVE ZERO TO RECORD-NUM
+           MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           PERFORM UNTIL BATCH-EOF-FLAG = 'Y'
+              READ LOAN-REQUEST-FILE
+                 AT END MOVE 'Y' TO BATCH-EOF-FLAG
+                 NOT AT END
+                    ADD 1 TO RECORD-NUM
+                    IF RECORD-NUM > RESTART-SKIP-COUNT
+                       PERFORM PROCESS-LOAN-REQUEST-RECORD
+                       ADD 1 TO RECORDS-SINCE-CHECKPOINT
+                       IF RECORDS-SINCE-CHECKPOINT >=
+                          CHECKPOINT-INTERVAL
+                          PERFORM WRITE-CHECKPOINT
+                          MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE LOAN-REQUEST-FILE
+           MOVE ZERO TO RECORD-NUM
+           MOVE ZERO TO RPT-PAGE-COUNT
+           MOVE SPACES TO CURRENT-LOAN-ID
+           PERFORM WRITE-CHECKPOINT.
+
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CP-LAST-RECORD-NUM TO RESTART-SKIP-COUNT
+                    MOVE CP-LAST-PAGE-COUNT TO RPT-PAGE-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE RECORD-NUM TO CP-LAST-RECORD-NUM
+           MOVE CURRENT-LOAN-ID TO CP-LAST-LOAN-ID
+           MOVE RPT-PAGE-COUNT TO CP-LAST-PAGE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'CHKPT OPEN ERROR - STATUS ' CHECKPOINT-STATUS
+              STOP RUN
+           END-IF
+           WRITE CP-RECORD
+           IF CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'CHKPT WRITE ERROR - STATUS ' CHECKPOINT-STATUS
+              STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-LOAN-REQUEST-RECORD.
+           MOVE LR-LOAN-AMOUNT TO TOTAL-LOAN-CALC
+           MOVE LR-INTEREST-RATE TO INTEREST-RATE-CALC
+           MOVE LR-YEARS TO YEARS-CALC
+           MOVE LR-FREQUENCY TO PAYMENT-FREQUENCY
+           IF PAYMENT-FREQUENCY NOT = 1 AND PAYMENT-FREQUENCY NOT = 2
+              AND PAYMENT-FREQUENCY NOT = 3
+              MOVE 1 TO PAYMENT-FREQUENCY
+           END-IF
+           PERFORM SET-PERIODS-PER-YEAR
+           MOVE LR-EXTRA-PAYMENT TO EXTRA-PAYMENT
+           MOVE LR-LUMP-SUM-AMOUNT TO LUMP-SUM-AMOUNT
+           MOVE LR-LUMP-SUM-PERIOD TO LUMP-SUM-PERIOD
+           MOVE LR-LOAN-ID TO CURRENT-LOAN-ID
+           MOVE LR-BORROWER-REF TO CURRENT-BORROWER-REF
+           MOVE TOTAL-LOAN-CALC TO TOTAL-LOAN
+           MOVE INTEREST-RATE-CALC TO INTEREST-RATE
+           MOVE LR-YEARS TO YEARS
+           PERFORM REPORT-ANNUITY
+           PERFORM SAVE-LOAN-MASTER.
+
        GET-LOAN-AMOUNT.
            PERFORM UNTIL INPUT-FLAG = 'Y'
               ACCEPT TOTAL-LOAN
@@ -84,20 +394,370 @@
            
            MOVE 'N' TO INPUT-FLAG.
 
+       GET-PAYMENT-FREQUENCY.
+           PERFORM UNTIL INPUT-FLAG = 'Y'
+              ACCEPT PAYMENT-FREQUENCY
+              IF PAYMENT-FREQUENCY = 1 OR 2 OR 3
+                 MOVE 'Y' TO INPUT-FLAG
+              ELSE
+                 DISPLAY 'Please enter 1, 2 or 3'
+              END-IF
+           END-PERFORM
+           PERFORM SET-PERIODS-PER-YEAR
+           MOVE 'N' TO INPUT-FLAG.
+
+       GET-EXTRA-PAYMENT.
+           DISPLAY 'Extra recurring payment per period (0 if none):'
+           ACCEPT EXTRA-PAYMENT-IN
+           COMPUTE EXTRA-PAYMENT = FUNCTION NUMVAL(EXTRA-PAYMENT-IN)
+           DISPLAY 'One-time lump-sum prepayment amount (0 if none):'
+           ACCEPT LUMP-SUM-AMOUNT-IN
+           COMPUTE LUMP-SUM-AMOUNT =
+           FUNCTION NUMVAL(LUMP-SUM-AMOUNT-IN)
+           IF LUMP-SUM-AMOUNT > 0
+              DISPLAY 'Payment number the lump sum applies to: '
+              ACCEPT LUMP-SUM-PERIOD-IN
+              COMPUTE LUMP-SUM-PERIOD =
+              FUNCTION NUMVAL(LUMP-SUM-PERIOD-IN)
+           END-IF.
+
+       SET-PERIODS-PER-YEAR.
+           EVALUATE PAYMENT-FREQUENCY
+              WHEN 1
+                 MOVE 12 TO PERIODS-PER-YEAR
+              WHEN 2
+                 MOVE 26 TO PERIODS-PER-YEAR
+              WHEN 3
+                 MOVE 4 TO PERIODS-PER-YEAR
+              WHEN OTHER
+                 MOVE 1 TO PAYMENT-FREQUENCY
+                 MOVE 12 TO PERIODS-PER-YEAR
+           END-EVALUATE.
+
        REPORT-ANNUITY.
            DISPLAY 'Version 5.0'
-           DISPLAY 'TOTAL-LOAN: ' TOTAL-LOAN ' USD - INTEREST-RATE: ' 
-           INTEREST-RATE '% YEARS: ' YEARS 
-           DISPLAY ' Y   M        AMOUNT '
-           DISPLAY '--- --- -------------'
-           MOVE YEARS-CALC TO COUNTER
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL 
-           COUNTER > YEARS-CALC
-              COMPUTE MONTHS = COUNTER * 12
-              COMPUTE MONTHLY-PAYMENT-CALC ROUNDED =
-              TOTAL-LOAN-CALC * FUNCTION ANNUITY((INTEREST-RATE-CALC
-               / 100 / 12), MONTHS)
-              MOVE MONTHLY-PAYMENT-CALC TO MONTHLY-PAYMENT
-              DISPLAY COUNTER " " MONTHS
-              " $" MONTHLY-PAYMENT " USD"
+           DISPLAY 'TOTAL-LOAN: ' TOTAL-LOAN ' USD - INTEREST-RATE: '
+           INTEREST-RATE '% YEARS: ' YEARS
+           COMPUTE MONTHS = YEARS-CALC * PERIODS-PER-YEAR
+           COMPUTE RATE-PER-PERIOD =
+           INTEREST-RATE-CALC / 100 / PERIODS-PER-YEAR
+           COMPUTE MONTHLY-PAYMENT-CALC ROUNDED =
+           TOTAL-LOAN-CALC * FUNCTION ANNUITY(RATE-PER-PERIOD, MONTHS)
+           MOVE MONTHLY-PAYMENT-CALC TO MONTHLY-PAYMENT
+           MOVE TOTAL-LOAN-CALC TO LOAN-BALANCE
+           MOVE ZERO TO PAYMENT-NUM
+           MOVE 1 TO YEAR-COUNTER
+           MOVE ZERO TO PERIOD-IN-YEAR
+           MOVE ZERO TO TOTAL-PRINCIPAL-PAID
+           MOVE ZERO TO ORIG-TOTAL-INTEREST
+           MOVE 99 TO RPT-LINE-COUNT
+           PERFORM WRITE-REPORT-HEADERS
+           PERFORM VARYING PAYMENT-NUM FROM 1 BY 1 UNTIL
+           PAYMENT-NUM > MONTHS
+              ADD 1 TO PERIOD-IN-YEAR
+              IF PERIOD-IN-YEAR > PERIODS-PER-YEAR
+                 MOVE 1 TO PERIOD-IN-YEAR
+                 ADD 1 TO YEAR-COUNTER
+              END-IF
+              COMPUTE INTEREST-PORTION ROUNDED =
+              LOAN-BALANCE * RATE-PER-PERIOD
+              COMPUTE PRINCIPAL-PORTION =
+              MONTHLY-PAYMENT-CALC - INTEREST-PORTION
+              COMPUTE LOAN-BALANCE =
+              LOAN-BALANCE - PRINCIPAL-PORTION
+              ADD PRINCIPAL-PORTION TO TOTAL-PRINCIPAL-PAID
+              ADD INTEREST-PORTION TO ORIG-TOTAL-INTEREST
+              MOVE PRINCIPAL-PORTION TO PRINCIPAL-PORTION-D
+              MOVE INTEREST-PORTION TO INTEREST-PORTION-D
+              MOVE LOAN-BALANCE TO LOAN-BALANCE-D
+              DISPLAY YEAR-COUNTER " " PERIOD-IN-YEAR
+              " $" MONTHLY-PAYMENT " $" PRINCIPAL-PORTION-D
+              " $" INTEREST-PORTION-D " $" LOAN-BALANCE-D
+              IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+                 PERFORM WRITE-REPORT-HEADERS
+              END-IF
+              MOVE SPACES TO RPT-LINE
+              STRING YEAR-COUNTER ' ' PERIOD-IN-YEAR
+                 '   $' MONTHLY-PAYMENT '   $' PRINCIPAL-PORTION-D
+                 '   $' INTEREST-PORTION-D '   $' LOAN-BALANCE-D
+                 DELIMITED BY SIZE INTO RPT-LINE
+              PERFORM WRITE-PRINT-LINE
+              ADD 1 TO RPT-LINE-COUNT
+              PERFORM WRITE-GL-INTERFACE-ROW
+           END-PERFORM
+           PERFORM RECONCILE-SCHEDULE
+           IF EXTRA-PAYMENT > 0 OR LUMP-SUM-AMOUNT > 0
+              PERFORM WHAT-IF-SCHEDULE
+           END-IF.
+
+       RECONCILE-SCHEDULE.
+           COMPUTE RECONCILE-DIFF =
+           TOTAL-LOAN-CALC - TOTAL-PRINCIPAL-PAID
+           MOVE RECONCILE-DIFF TO RECONCILE-DIFF-D
+           DISPLAY 'Principal amortized: $' TOTAL-PRINCIPAL-PAID
+           ' vs loan amount: $' TOTAL-LOAN-CALC
+           ' difference: $' RECONCILE-DIFF-D
+           MOVE SPACES TO RPT-LINE
+           STRING 'Principal amortized: $' TOTAL-PRINCIPAL-PAID
+              '  vs loan amount: $' TOTAL-LOAN-CALC
+              '  difference: $' RECONCILE-DIFF-D
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           IF RECONCILE-DIFF > 0.01 OR RECONCILE-DIFF < -0.01
+              DISPLAY '*** ROUNDING OUT OF BALANCE - TRUE UP '
+              'THE FINAL PAYMENT ***'
+              MOVE SPACES TO RPT-LINE
+              STRING '*** ROUNDING OUT OF BALANCE - TRUE UP '
+                 'THE FINAL PAYMENT ***'
+                 DELIMITED BY SIZE INTO RPT-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-IF.
+
+       WHAT-IF-SCHEDULE.
+           MOVE TOTAL-LOAN-CALC TO WHATIF-BALANCE
+           MOVE ZERO TO WHATIF-PERIOD-NUM
+           MOVE ZERO TO WHATIF-TOTAL-INTEREST
+           PERFORM UNTIL WHATIF-BALANCE <= ZERO
+           OR WHATIF-PERIOD-NUM >= MONTHS
+              ADD 1 TO WHATIF-PERIOD-NUM
+              COMPUTE WHATIF-INTEREST ROUNDED =
+              WHATIF-BALANCE * RATE-PER-PERIOD
+              MOVE MONTHLY-PAYMENT-CALC TO WHATIF-PAYMENT
+              ADD EXTRA-PAYMENT TO WHATIF-PAYMENT
+              IF WHATIF-PERIOD-NUM = LUMP-SUM-PERIOD
+                 ADD LUMP-SUM-AMOUNT TO WHATIF-PAYMENT
+              END-IF
+              IF WHATIF-PAYMENT > WHATIF-BALANCE + WHATIF-INTEREST
+                 COMPUTE WHATIF-PAYMENT =
+                 WHATIF-BALANCE + WHATIF-INTEREST
+              END-IF
+              COMPUTE WHATIF-PRINCIPAL =
+              WHATIF-PAYMENT - WHATIF-INTEREST
+              COMPUTE WHATIF-BALANCE =
+              WHATIF-BALANCE - WHATIF-PRINCIPAL
+              ADD WHATIF-INTEREST TO WHATIF-TOTAL-INTEREST
+           END-PERFORM
+           COMPUTE PERIODS-SAVED = MONTHS - WHATIF-PERIOD-NUM
+           COMPUTE INTEREST-SAVED =
+           ORIG-TOTAL-INTEREST - WHATIF-TOTAL-INTEREST
+           MOVE WHATIF-PERIOD-NUM TO WHATIF-PERIOD-NUM-D
+           MOVE WHATIF-TOTAL-INTEREST TO WHATIF-TOTAL-INTEREST-D
+           MOVE PERIODS-SAVED TO PERIODS-SAVED-D
+           MOVE INTEREST-SAVED TO INTEREST-SAVED-D
+           DISPLAY 'WHAT-IF: extra/lump-sum prepayment applied'
+           DISPLAY 'Revised payoff in ' WHATIF-PERIOD-NUM-D
+           ' periods (' PERIODS-SAVED-D ' sooner)'
+           DISPLAY 'Revised total interest: $' WHATIF-TOTAL-INTEREST-D
+           ' (saves $' INTEREST-SAVED-D ')'
+           MOVE SPACES TO RPT-LINE
+           STRING 'WHAT-IF: payoff in ' WHATIF-PERIOD-NUM-D
+              ' periods (' PERIODS-SAVED-D ' sooner), interest $'
+              WHATIF-TOTAL-INTEREST-D ' (saves $' INTEREST-SAVED-D ')'
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO RPT-PAGE-COUNT
+           MOVE RPT-PAGE-COUNT TO RPT-PAGE-COUNT-D
+           MOVE SPACES TO RPT-LINE
+           STRING 'ANNUITY AMORTIZATION SCHEDULE'
+              '                         PAGE ' RPT-PAGE-COUNT-D
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL-LOAN: ' TOTAL-LOAN ' USD   INTEREST-RATE: '
+              INTEREST-RATE '%   YEARS: ' YEARS
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING ' YR  PD        PAYMENT     PRINCIPAL'
+              '      INTEREST        BALANCE '
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING '---- --- ------------- -------------'
+              '------------- ---------------'
+              DELIMITED BY SIZE INTO RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE 4 TO RPT-LINE-COUNT.
+
+       WRITE-GL-HEADER.
+           MOVE SPACES TO GL-LINE
+           STRING 'LOAN-ID,YEAR,PERIOD,PAYMENT,PRINCIPAL,INTEREST,'
+              'BALANCE'
+              DELIMITED BY SIZE INTO GL-LINE
+           PERFORM WRITE-GL-LINE.
+
+       WRITE-GL-INTERFACE-ROW.
+           MOVE SPACES TO GL-LINE
+           STRING CURRENT-LOAN-ID ',' YEAR-COUNTER ',' PERIOD-IN-YEAR
+              ',' FUNCTION TRIM(MONTHLY-PAYMENT)
+              ',' FUNCTION TRIM(PRINCIPAL-PORTION-D)
+              ',' FUNCTION TRIM(INTEREST-PORTION-D)
+              ',' FUNCTION TRIM(LOAN-BALANCE-D)
+              DELIMITED BY SIZE INTO GL-LINE
+           PERFORM WRITE-GL-LINE.
+
+       WRITE-PRINT-LINE.
+           WRITE RPT-RECORD FROM RPT-LINE
+           IF PRINT-FILE-STATUS NOT = '00'
+              DISPLAY 'RPTOUT WRITE ERROR - STATUS ' PRINT-FILE-STATUS
+              STOP RUN
+           END-IF.
+
+       WRITE-GL-LINE.
+           WRITE GL-RECORD FROM GL-LINE
+           IF GL-INTERFACE-STATUS NOT = '00'
+              DISPLAY 'GLIFACE WRITE ERROR - STATUS '
+                 GL-INTERFACE-STATUS
+              STOP RUN
+           END-IF.
+
+       COMPARE-LOAN-TERMS.
+           DISPLAY 'Enter the total loan amount: '
+           PERFORM GET-LOAN-AMOUNT
+           PERFORM UNTIL INPUT-FLAG = 'Y'
+              DISPLAY 'How many rate/term options to compare (2-4): '
+              ACCEPT COMPARE-OPTION-COUNT
+              IF COMPARE-OPTION-COUNT >= 2 AND COMPARE-OPTION-COUNT <= 4
+                 MOVE 'Y' TO INPUT-FLAG
+              ELSE
+                 DISPLAY 'Please enter a number from 2 to 4'
+              END-IF
+           END-PERFORM
+           MOVE 'N' TO INPUT-FLAG
+           PERFORM VARYING COMPARE-IDX FROM 1 BY 1 UNTIL
+           COMPARE-IDX > COMPARE-OPTION-COUNT
+              DISPLAY 'Option ' COMPARE-IDX ':'
+              DISPLAY 'Enter the interest rate (%): '
+              PERFORM GET-INTEREST-RATE
+              DISPLAY 'Enter the number of years: '
+              PERFORM GET-LOAN-YEARS
+              DISPLAY 'Payment frequency - 1 Monthly 2 Bi-Weekly'
+              ' 3 Quarterly: '
+              PERFORM GET-PAYMENT-FREQUENCY
+              PERFORM SET-PERIODS-PER-YEAR
+              PERFORM CALC-COMPARE-OPTION
+           END-PERFORM
+           PERFORM REPORT-COMPARISON.
+
+       CALC-COMPARE-OPTION.
+           MOVE INTEREST-RATE-CALC TO CMP-INTEREST-RATE-CALC
+              (COMPARE-IDX)
+           MOVE YEARS-CALC TO CMP-YEARS-CALC(COMPARE-IDX)
+           MOVE PAYMENT-FREQUENCY TO CMP-FREQUENCY(COMPARE-IDX)
+           MOVE PERIODS-PER-YEAR TO CMP-PERIODS-PER-YEAR(COMPARE-IDX)
+           COMPUTE CMP-MONTHS(COMPARE-IDX) =
+           YEARS-CALC * PERIODS-PER-YEAR
+           COMPUTE CMP-RATE-PER-PERIOD(COMPARE-IDX) =
+           INTEREST-RATE-CALC / 100 / PERIODS-PER-YEAR
+           COMPUTE CMP-PAYMENT-CALC(COMPARE-IDX) ROUNDED =
+           TOTAL-LOAN-CALC *
+           FUNCTION ANNUITY(CMP-RATE-PER-PERIOD(COMPARE-IDX),
+           CMP-MONTHS(COMPARE-IDX))
+           MOVE TOTAL-LOAN-CALC TO CMP-BALANCE(COMPARE-IDX)
+           MOVE ZERO TO CMP-TOTAL-INTEREST(COMPARE-IDX)
+           MOVE INTEREST-RATE-CALC TO CMP-INTEREST-RATE-D
+              (COMPARE-IDX)
+           MOVE YEARS-CALC TO CMP-YEARS-D(COMPARE-IDX)
+           MOVE CMP-PAYMENT-CALC(COMPARE-IDX) TO
+           CMP-PAYMENT-D(COMPARE-IDX).
+
+       REPORT-COMPARISON.
+           MOVE ZERO TO COMPARE-MAX-MONTHS
+           PERFORM VARYING COMPARE-IDX FROM 1 BY 1 UNTIL
+           COMPARE-IDX > COMPARE-OPTION-COUNT
+              IF CMP-MONTHS(COMPARE-IDX) > COMPARE-MAX-MONTHS
+                 MOVE CMP-MONTHS(COMPARE-IDX) TO COMPARE-MAX-MONTHS
+              END-IF
+           END-PERFORM
+           MOVE 99 TO RPT-LINE-COUNT
+           PERFORM WRITE-COMPARISON-HEADER
+           PERFORM VARYING COMPARE-PERIOD FROM 1 BY 1 UNTIL
+           COMPARE-PERIOD > COMPARE-MAX-MONTHS
+              PERFORM VARYING COMPARE-IDX FROM 1 BY 1 UNTIL
+              COMPARE-IDX > COMPARE-OPTION-COUNT
+                 PERFORM BUILD-COMPARISON-COLUMN
+              END-PERFORM
+              IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+                 PERFORM WRITE-COMPARISON-HEADER
+              END-IF
+              PERFORM WRITE-COMPARISON-ROW
+              ADD 1 TO RPT-LINE-COUNT
+           END-PERFORM
+           PERFORM WRITE-COMPARISON-SUMMARY.
+
+       BUILD-COMPARISON-COLUMN.
+           IF COMPARE-PERIOD <= CMP-MONTHS(COMPARE-IDX)
+              COMPUTE CMP-INTEREST-PORTION(COMPARE-IDX) ROUNDED =
+              CMP-BALANCE(COMPARE-IDX) *
+              CMP-RATE-PER-PERIOD(COMPARE-IDX)
+              COMPUTE CMP-BALANCE(COMPARE-IDX) =
+              CMP-BALANCE(COMPARE-IDX) -
+              (CMP-PAYMENT-CALC(COMPARE-IDX) -
+              CMP-INTEREST-PORTION(COMPARE-IDX))
+              ADD CMP-INTEREST-PORTION(COMPARE-IDX) TO
+              CMP-TOTAL-INTEREST(COMPARE-IDX)
+              MOVE CMP-BALANCE(COMPARE-IDX) TO
+              CMP-BALANCE-D(COMPARE-IDX)
+              MOVE SPACES TO CMP-COL-TEXT(COMPARE-IDX)
+              STRING '$' CMP-PAYMENT-D(COMPARE-IDX)
+                 ' BAL$' CMP-BALANCE-D(COMPARE-IDX)
+                 DELIMITED BY SIZE INTO CMP-COL-TEXT(COMPARE-IDX)
+           ELSE
+              MOVE SPACES TO CMP-COL-TEXT(COMPARE-IDX)
+              STRING '(paid off)' DELIMITED BY SIZE
+                 INTO CMP-COL-TEXT(COMPARE-IDX)
+           END-IF.
+
+       WRITE-COMPARISON-HEADER.
+           MOVE SPACES TO RPT-LINE
+           STRING 'LOAN TERM COMPARISON - TOTAL LOAN $' TOTAL-LOAN
+              DELIMITED BY SIZE INTO RPT-LINE
+           DISPLAY RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           PERFORM VARYING COMPARE-IDX FROM 1 BY 1 UNTIL
+           COMPARE-IDX > COMPARE-OPTION-COUNT
+              MOVE SPACES TO RPT-LINE
+              STRING 'OPTION ' COMPARE-IDX ': RATE '
+                 CMP-INTEREST-RATE-D(COMPARE-IDX) '%  YEARS '
+                 CMP-YEARS-D(COMPARE-IDX) '  FREQ '
+                 CMP-FREQUENCY(COMPARE-IDX) '  PAYMENT $'
+                 CMP-PAYMENT-D(COMPARE-IDX)
+                 DELIMITED BY SIZE INTO RPT-LINE
+              DISPLAY RPT-LINE
+              PERFORM WRITE-PRINT-LINE
+           END-PERFORM
+           MOVE ZERO TO RPT-LINE-COUNT.
+
+       WRITE-COMPARISON-ROW.
+           MOVE COMPARE-PERIOD TO COMPARE-PERIOD-D
+           MOVE SPACES TO RPT-LINE
+           STRING 'PD ' COMPARE-PERIOD-D ' ' CMP-COL-TEXT(1)
+              ' ' CMP-COL-TEXT(2) ' ' CMP-COL-TEXT(3)
+              ' ' CMP-COL-TEXT(4)
+              DELIMITED BY SIZE INTO RPT-LINE
+           DISPLAY RPT-LINE
+           PERFORM WRITE-PRINT-LINE.
+
+       WRITE-COMPARISON-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           STRING 'SUMMARY - TOTAL INTEREST BY OPTION:'
+              DELIMITED BY SIZE INTO RPT-LINE
+           DISPLAY RPT-LINE
+           PERFORM WRITE-PRINT-LINE
+           PERFORM VARYING COMPARE-IDX FROM 1 BY 1 UNTIL
+           COMPARE-IDX > COMPARE-OPTION-COUNT
+              MOVE CMP-TOTAL-INTEREST(COMPARE-IDX) TO
+              CMP-TOTAL-INTEREST-D(COMPARE-IDX)
+              MOVE SPACES TO RPT-LINE
+              STRING 'OPTION ' COMPARE-IDX ': TOTAL INTEREST $'
+                 CMP-TOTAL-INTEREST-D(COMPARE-IDX)
+                 DELIMITED BY SIZE INTO RPT-LINE
+              DISPLAY RPT-LINE
+              PERFORM WRITE-PRINT-LINE
            END-PERFORM.
